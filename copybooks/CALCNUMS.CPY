@@ -0,0 +1,43 @@
+000100******************************************************************
+000200*    COPYBOOK:     CALCNUMS
+000300*    AUTHOR:       GABRIELA BARBOSA
+000400*    DATE-WRITTEN: 09/09/2023
+000500*    PURPOSE:      SHARED NUMERIC LAYOUT FOR THE TWO OPERANDS,
+000600*                  THE OPERATOR CODE, THE RESULT AND THE
+000700*                  PER-TRANSACTION RETURN CODE USED BY
+000800*                  PROGRAMACONTAS AND ANY OTHER PROGRAM THAT
+000900*                  WORKS WITH A CALCULATION IN PROGRESS. BUILDS
+001000*                  ON TOP OF COPYBOOK TRANNUMS, WHICH IS THE
+001100*                  INPUT-ONLY SUBSET THAT ACTUALLY ARRIVES ON
+001200*                  TRANFILE.
+001300*
+001400*    MODIFICATION HISTORY
+001500*    DATE       INIT DESCRIPTION
+001600*    ---------- ---- -------------------------------------------
+001700*    2026-08-08  GB  WIDENED NUM1/NUM2/RESUL FROM PIC 9(02)/ZZZ
+001800*                    TO SIGNED S9(9)V99 AND PULLED THE LAYOUT
+001900*                    OUT OF PROGRAMACONTAS INTO THIS COPYBOOK SO
+002000*                    EVERY PROGRAM AGREES ON THE FIELD SIZES.
+002100*                    ADDED CALC-RETURN-CODE SO DOWNSTREAM STEPS
+002200*                    CAN TEST THE OUTCOME OF A CALCULATION
+002300*                    WITHOUT PARSING DISPLAY TEXT.
+002400*    2026-08-08  GB  MOVED NUM1/OPER/NUM2 OUT TO COPYBOOK
+002500*                    TRANNUMS AND COPY IT IN HERE, SO TRANFILE
+002600*                    CAN USE THE INPUT-ONLY SUBSET WITHOUT THE
+002700*                    RESULT/RETURN-CODE BYTES THAT DO NOT EXIST
+002800*                    ON THE REAL EXTRACT.
+002900*    2026-08-08  GB  ADDED CALC-RC-NONNUMERIC-DATA FOR TRANSACTIONS
+003000*                    WHOSE OPERANDS FAIL THE NUMERIC TEST.
+003050*    2026-08-08  GB  ADDED CALC-RC-OPER-NOT-IMPLEMENTED FOR AN
+003060*                    OPLKFILE CODE THAT VALIDATES BUT HAS NO
+003070*                    MATCHING WHEN ARM IN 2400-COMPUTE-RESULT.
+003100******************************************************************
+003200    COPY TRANNUMS.
+003300    05  CALC-RESUL                    PIC S9(9)V99.
+003400    05  CALC-RETURN-CODE              PIC 9(02).
+003500        88  CALC-RC-SUCCESS                   VALUE 00.
+003600        88  CALC-RC-INVALID-OPERATOR          VALUE 10.
+003700        88  CALC-RC-DIVIDE-BY-ZERO            VALUE 20.
+003800        88  CALC-RC-OVERFLOW                  VALUE 30.
+003900        88  CALC-RC-NONNUMERIC-DATA           VALUE 40.
+003950        88  CALC-RC-OPER-NOT-IMPLEMENTED      VALUE 50.
