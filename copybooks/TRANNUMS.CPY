@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*    COPYBOOK:     TRANNUMS
+000300*    AUTHOR:       GABRIELA BARBOSA
+000400*    DATE-WRITTEN: 2026-08-08
+000500*    PURPOSE:      THE THREE FIELDS THAT ACTUALLY ARRIVE ON THE
+000600*                  NIGHTLY TRANSACTION EXTRACT - FIRST OPERAND,
+000700*                  OPERATOR, SECOND OPERAND - AND NOTHING ELSE.
+000800*                  USED AS THE TRANFILE RECORD DESCRIPTION, AND
+000900*                  AS THE FIRST PART OF THE WORKING CALCULATION
+001000*                  RECORD IN COPYBOOK CALCNUMS, SO THE INPUT
+001100*                  LAYOUT AND THE WORKING LAYOUT NEVER DRIFT
+001200*                  APART ON THESE THREE FIELDS.
+001300*
+001400*    MODIFICATION HISTORY
+001500*    DATE       INIT DESCRIPTION
+001600*    ---------- ---- -------------------------------------------
+001700*    2026-08-08  GB  SPLIT OUT OF CALCNUMS - TRANFILE HAS NO
+001800*                    BUSINESS CARRYING CALC-RESUL/RETURN-CODE
+001900*                    BYTES THAT DO NOT EXIST ON THE REAL EXTRACT.
+001950*    2026-08-09  GB  ADDED VALUE ZERO TO CALC-NUM1/CALC-NUM2 TO
+001960*                    MATCH EVERY OTHER WORKING-STORAGE ITEM IN
+001970*                    PROGRAMACONTAS - WS-CALC-RECORD OTHERWISE
+001980*                    STARTED UP WITH WHATEVER GARBAGE WAS LEFT
+001990*                    IN STORAGE FOR A FIELD A CALLER HAD NOT YET
+001991*                    MOVED OR ACCEPTED INTO.
+002000******************************************************************
+002100    05  CALC-NUM1                     PIC S9(9)V99 VALUE ZERO.
+002200    05  CALC-OPER                     PIC X(01).
+002300    05  CALC-NUM2                     PIC S9(9)V99 VALUE ZERO.
