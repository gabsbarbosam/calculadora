@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK:     OPLKFLDS
+000300*    AUTHOR:       GABRIELA BARBOSA
+000400*    DATE-WRITTEN: 2026-08-08
+000500*    PURPOSE:      FIELDS FOR ONE ENTRY IN THE OPERATOR LOOKUP
+000600*                  FILE (OPLKFILE). SHARED BETWEEN THE OPLKFILE
+000700*                  RECORD DESCRIPTION AND THE IN-MEMORY TABLE
+000800*                  PROGRAMACONTAS LOADS THE FILE INTO AT
+000900*                  STARTUP, SO THE TWO STAY IN STEP IF A FIELD
+001000*                  IS EVER WIDENED.
+001100******************************************************************
+001200    05  OPLK-CODE                     PIC X(01).
+001300    05  OPLK-DESC                     PIC X(30).
+001400    05  OPLK-ACTIVE-SW                PIC X(01).
+001500        88  OPLK-ACTIVE                       VALUE "Y".
+001600        88  OPLK-INACTIVE                     VALUE "N".
