@@ -0,0 +1,61 @@
+//CALCJOB  JOB  (ACCTNO),'CONTAS BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:      CALCJOB
+//* PURPOSE:  RUN PROGRAMACONTAS UNATTENDED AGAINST THE NIGHTLY
+//*           TRANSACTION EXTRACT. THE OPERATOR LOOKUP FILE ITSELF
+//*           IS DEFINED AND LOADED BY CALCSEED, RUN SEPARATELY -
+//*           SEE CALCSEED FOR WHEN TO RUN THAT. STEP020 RUNS THE
+//*           CALCULATION; STEP030 ONLY RUNS WHEN STEP020 ENDED
+//*           WITH REJECTED RECORDS (COND CODE 4).
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- -----------------------------------------------
+//* 2026-08-08  GB  INITIAL BATCH JOB STREAM FOR PROGRAMACONTAS.
+//* 2026-08-08  GB  MOVED THE OPERATOR LOOKUP DEFINE/LOAD OUT TO
+//*                 CALCSEED - SEE THAT MEMBER FOR WHY. FIXED
+//*                 STEP030'S COND, WHICH NEVER BYPASSED THE STEP
+//*                 SINCE PROGRAMACONTAS ONLY EVER RETURNS 0 OR 4.
+//* 2026-08-08  GB  CHANGED RESULTFILE TO DISP=(MOD,CATLG,CATLG) -
+//*                 DISP=(NEW,...,DELETE) DELETED THE PARTIAL OUTPUT
+//*                 ON THE VERY ABEND A RESTART IS MEANT TO RECOVER
+//*                 FROM, AND PROGRAMACONTAS NOW REOPENS RESULTFILE
+//*                 EXTEND ON A RESTART TO MATCH.
+//* 2026-08-09  GB  RENAMED THE RESULTFILE/AUDITFILE/CHKPTFILE DD
+//*                 STATEMENTS TO RESULTF/AUDITF/CHKPTF TO MATCH
+//*                 PROGRAMACONTAS' ASSIGN-TO CLAUSES - THE OLD NAMES
+//*                 WERE OVER THE 8-CHARACTER DDNAME LIMIT AND WOULD
+//*                 NOT HAVE ALLOCATED. ALSO SWITCHED STEP020 TO
+//*                 PGM=PROGCALC, THE LOAD-LIBRARY ALIAS PROGRAMACONTAS
+//*                 IS LINK-EDITED UNDER - PROGRAM-ID PROGRAMACONTAS IS
+//*                 14 CHARACTERS, TOO LONG FOR A PDS MEMBER NAME.
+//* 2026-08-09  GB  ADDED A SYSIN DD - PROGRAMACONTAS TAKES NO PARMS
+//*                 TODAY BUT THE STEP SHOULD NOT BE MISSING THE DD.
+//*                 CHANGED AUDITF'S DSN FROM THE GDG-LOOKING
+//*                 PROD.CALC.AUDITFILE.G(+1) - THERE WAS NO GDG BASE
+//*                 DEFINED FOR IT ANYWHERE - TO A PLAIN CATALOGED
+//*                 DATASET WITH DISP=(MOD,CATLG,CATLG), THE SAME WAY
+//*                 RESULTF AND CHKPTF ARE ALREADY HANDLED; AUDITFILE
+//*                 IS APPENDED TO ACROSS RUNS, NOT GENERATIONED.
+//*****************************************************************
+//STEP020  EXEC PGM=PROGCALC
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//OPLKFILE DD   DSN=PROD.CALC.OPLKFILE,DISP=SHR
+//TRANFILE DD   DSN=PROD.CALC.TRANFILE,DISP=SHR
+//RESULTF  DD   DSN=PROD.CALC.RESULTFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITF   DD   DSN=PROD.CALC.AUDITFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CHKPTF   DD   DSN=PROD.CALC.CHKPTFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//SYSIN    DD   DUMMY
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=(0,EQ,STEP020)
+//*        DUMMY STEP - REPLACE WITH THE REJECT-HANDLING PROCEDURE
+//*        (E.G. NOTIFY OPERATIONS, QUARANTINE RESULTFILE) WHEN
+//*        STEP020 COMES BACK WITH A NON-ZERO RETURN CODE.
