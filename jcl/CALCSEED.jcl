@@ -0,0 +1,40 @@
+//CALCSEED JOB  (ACCTNO),'CONTAS SEED',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:      CALCSEED
+//* PURPOSE:  ONE-TIME (OR AS-NEEDED) DEFINE AND LOAD OF THE
+//*           OPERATOR LOOKUP KSDS USED BY PROGRAMACONTAS. RUN THIS
+//*           BY ITSELF THE FIRST TIME THE APPLICATION IS INSTALLED,
+//*           AND AGAIN WHENEVER OPERATIONS STAFF NEED TO RESEED THE
+//*           FILE FROM SCRATCH. CALCJOB DOES NOT RUN THIS STEP -
+//*           KEEPING IT OUT OF CALCJOB MEANS THE NIGHTLY BATCH JOB
+//*           CAN NEVER ACCIDENTALLY RE-DEFINE A CLUSTER THAT
+//*           ALREADY EXISTS.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- -----------------------------------------------
+//* 2026-08-08  GB  SPLIT OUT OF CALCJOB STEP010 - A COND TEST ON A
+//*                 JOB'S FIRST STEP HAS NOTHING TO COMPARE AGAINST,
+//*                 SO IT COULD NOT ACTUALLY GUARD A ONE-TIME LOAD.
+//*****************************************************************
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.CALC.OPLKFILE)          -
+         INDEXED                                    -
+         KEYS(1,0)                                  -
+         RECORDSIZE(32,32)                          -
+         TRACKS(1,1))                                -
+         DATA (NAME(PROD.CALC.OPLKFILE.DATA))
+  REPRO INFILE(SYSIN2) OUTDATASET(PROD.CALC.OPLKFILE)
+/*
+//SYSIN2   DD   *
++ADDITION                      Y
+-SUBTRACTION                   Y
+*MULTIPLICATION                Y
+/DIVISION                      Y
+%PERCENTAGE OF                 Y
+^POWER                         Y
+MMODULUS (REMAINDER)           Y
+/*
