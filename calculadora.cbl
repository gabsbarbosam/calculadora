@@ -1,65 +1,809 @@
-      ******************************************************************
-      * Author: GABRIELA BARBOSA
-      * Date: 09/09/2023
-      * Purpose: CALCULADORA
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMACONTAS.
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       77 WS-NUM1                   PIC 9(02)    VALUE ZEROS.
-       77 WS-NUM2                   PIC 9(02)    VALUE ZEROS.
-       77 WS-OPER                   PIC X        VALUE SPACES.
-       77 WS-RESUL                  PIC ZZZ      VALUE ZEROS.
-       77 WS-VALID                  PIC X        VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "INFORME O PRIMEIRO NUMERO: "
-           ACCEPT WS-NUM1
-
-           DISPLAY "INFORME OPERACAO (+,-,*,/): "
-           ACCEPT WS-OPER
-
-           EVALUATE WS-OPER
-              WHEN "+"
-              WHEN "-"
-              WHEN "*"
-              WHEN "/"
-                MOVE "S" TO WS-VALID
-              WHEN OTHER
-                MOVE "N" TO WS-VALID
-                DISPLAY "OPERADOR INVALIDO"
-           END-EVALUATE
-
-           IF WS-VALID = "S"
-              DISPLAY "INFORME O SEGUNDO NUMERO: "
-              ACCEPT WS-NUM2
-              IF WS-NUM2 IS NUMERIC
-                 CONTINUE
-              EVALUATE WS-OPER
-                 WHEN "+"
-                    COMPUTE WS-RESUL = WS-NUM1 + WS-NUM2
-                       DISPLAY "RESULTADO..." WS-RESUL
-                 WHEN "-"
-                    COMPUTE WS-RESUL = WS-NUM1 - WS-NUM2
-                       DISPLAY "RESULTADO..." WS-RESUL
-                 WHEN "*"
-                    COMPUTE WS-RESUL = WS-NUM1 * WS-NUM2
-                       DISPLAY "RESULTADO..." WS-RESUL
-                 WHEN "/"
-                    IF WS-NUM2 = 0 THEN
-                       DISPLAY "INFORME NUMERO MAIOR QUE 0"
-                    ELSE
-                       COMPUTE WS-RESUL = WS-NUM1 / WS-NUM2
-                       DISPLAY "RESULTADO..." WS-RESUL
-                    END-IF
-              END-EVALUATE
-           END-IF.
-
-           STOP RUN.
-           END PROGRAM PROGRAMACONTAS.
+000100******************************************************************
+000200* AUTHOR: GABRIELA BARBOSA
+000300* INSTALLATION: COMPUTE CENTER - CONTAS BATCH GROUP
+000400* DATE-WRITTEN: 09/09/2023
+000500* DATE-COMPILED:
+000600* PURPOSE: CALCULADORA - RUNS INTERACTIVELY FROM A TERMINAL ONE
+000700*          CALCULATION AT A TIME, OR UNATTENDED AGAINST A
+000800*          TRANSACTION FILE FOR THE OVERNIGHT BATCH WINDOW.
+000900* TECTONICS: cobc
+001000*
+001100* MODIFICATION HISTORY
+001200* DATE       INIT DESCRIPTION
+001300* ---------- ---- ---------------------------------------------
+001400* 2026-08-08  GB  ADDED UNATTENDED BATCH MODE (TRANFILE IN,
+001500*                 RESULTFILE OUT) ALONGSIDE THE ORIGINAL
+001600*                 INTERACTIVE ACCEPT/DISPLAY MODE.
+001700* 2026-08-08  GB  MOVED THE NUM1/OPER/NUM2/RESUL LAYOUT OUT TO
+001800*                 COPYBOOK CALCNUMS AND WIDENED IT TO SIGNED
+001900*                 S9(9)V99 SO NEGATIVE AND FRACTIONAL RESULTS
+002000*                 NO LONGER TRUNCATE.
+002100* 2026-08-08  GB  ADDED AUDITFILE - ONE RECORD PER CALCULATION,
+002200*                 BATCH OR INTERACTIVE, WITH TIMESTAMP AND USER.
+002300* 2026-08-08  GB  ADDED END-OF-RUN CONTROL REPORT (COUNTS PER
+002400*                 OPERATION AND PER REJECTION REASON).
+002500* 2026-08-08  GB  ADDED CALC-RETURN-CODE (SEE CALCNUMS) SET ON
+002600*                 EVERY FAILURE PATH; COMPUTE NOW CHECKS FOR
+002700*                 SIZE ERROR INSTEAD OF SILENTLY TRUNCATING.
+002800* 2026-08-08  GB  ADDED CHECKPOINT/RESTART FOR LARGE BATCH RUNS
+002900*                 (SEE CHKPTFILE).
+003000* 2026-08-08  GB  THE LEGAL OPERATOR LIST NOW COMES FROM
+003100*                 OPLKFILE INSTEAD OF BEING HARDCODED TWICE.
+003200*                 OPERATIONS STAFF CAN RETIRE OR RE-ENABLE AN
+003300*                 OPERATOR CODE BY FLIPPING OPLK-ACTIVE-SW
+003400*                 WITHOUT A RECOMPILE; TEACHING A BRAND-NEW
+003500*                 ARITHMETIC OPERATION TO 2400-COMPUTE-RESULT
+003600*                 STILL NEEDS A CODE CHANGE, SINCE THE LOOKUP
+003700*                 FILE ONLY CARRIES A CODE AND A DESCRIPTION.
+003800* 2026-08-08  GB  ADDED "%", "^" AND "M" OPERATOR CODES FOR
+003900*                 PERCENTAGE, POWER AND MODULUS.
+004000* 2026-08-08  GB  WS-RESUL IS NOW DISPLAYED THROUGH AN EDITED
+004100*                 PICTURE WITH A FLOATING SIGN, THOUSANDS COMMAS
+004200*                 AND TWO DECIMAL PLACES.
+004210* 2026-08-08  GB  RESULTFILE NOW REOPENS EXTEND INSTEAD OF OUTPUT
+004220*                 ON A RESTART, SO RESULTS ALREADY WRITTEN BEFORE
+004230*                 AN ABEND ARE NOT TRUNCATED AWAY. CHKPTFILE IS
+004240*                 RESET TO EMPTY WHEN A BATCH RUN REACHES TRUE
+004250*                 END-OF-FILE, SO THE NEXT RUN DOES NOT MISTAKE A
+004260*                 PRIOR RUN'S CHECKPOINT FOR ITS OWN. WIDENED THE
+004270*                 EDITED NUM1/NUM2/RESUL PICTURES TO CARRY A FULL
+004280*                 9 INTEGER DIGITS WITHOUT TRUNCATING THE LEADING
+004290*                 ONE. OPLKFILE OPEN FAILURE NOW ABORTS THE RUN
+004291*                 INSTEAD OF SILENTLY RUNNING WITH AN EMPTY
+004292*                 OPERATOR TABLE. DROPPED THE DIVIDE-BY-ZERO
+004293*                 CONSOLE DISPLAY FOR BATCH RECORDS - THE RETURN
+004294*                 CODE AND CONTROL REPORT ALREADY COVER IT, AND A
+004295*                 BAD BATCH CAN REJECT HUNDREDS OF RECORDS.
+004296* 2026-08-09  GB  GATED THE OPERADOR INVALIDO / DADOS NAO
+004297*                 NUMERICOS CONSOLE DISPLAYS BEHIND
+004298*                 INTERACTIVE-MODE, THE SAME AS THE DIVIDE-BY-
+004299*                 ZERO DISPLAY, SO A BAD BATCH DOES NOT FLOOD
+004301*                 SYSOUT. ADDED A WHEN OTHER ARM TO
+004302*                 2400-COMPUTE-RESULT AND
+004303*                 CALC-RC-OPER-NOT-IMPLEMENTED (SEE CALCNUMS) SO
+004304*                 AN OPLKFILE CODE WITH NO MATCHING COMPUTE
+004305*                 LOGIC IS REJECTED INSTEAD OF FALLING THROUGH
+004306*                 AS A SUCCESSFUL ZERO RESULT.
+004307*                 2700-WRITE-CHECKPOINT NOW CHECKS
+004308*                 WS-CHKPTFILE-STATUS ON THE OPEN AND THE WRITE,
+004309*                 ABORTING THE RUN INSTEAD OF SILENTLY
+004310*                 CONTINUING WITH A CHECKPOINT THAT WAS NEVER
+004311*                 WRITTEN.
+004312*                 SHORTENED THE RESULTFILE/AUDITFILE/CHKPTFILE
+004313*                 ASSIGN-TO DDNAMES TO RESULTF/AUDITF/CHKPTF (8
+004314*                 CHARACTERS OR FEWER) TO MATCH THE DD STATEMENTS
+004315*                 IN CALCJOB - THE OLD NAMES WERE TOO LONG FOR A
+004316*                 REAL Z/OS DDNAME.
+004317******************************************************************
+004400 IDENTIFICATION DIVISION.
+004500 PROGRAM-ID. PROGRAMACONTAS.
+004600 ENVIRONMENT DIVISION.
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900     SELECT TRANFILE ASSIGN TO "TRANFILE"
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS WS-TRANFILE-STATUS.
+005200
+005300     SELECT RESULTFILE ASSIGN TO "RESULTF"
+005400         ORGANIZATION IS SEQUENTIAL
+005500         FILE STATUS IS WS-RESULTFILE-STATUS.
+005600
+005700     SELECT AUDITFILE ASSIGN TO "AUDITF"
+005800         ORGANIZATION IS SEQUENTIAL
+005900         FILE STATUS IS WS-AUDITFILE-STATUS.
+006000
+006100     SELECT CHKPTFILE ASSIGN TO "CHKPTF"
+006200         ORGANIZATION IS SEQUENTIAL
+006300         FILE STATUS IS WS-CHKPTFILE-STATUS.
+006400
+006500     SELECT OPLKFILE ASSIGN TO "OPLKFILE"
+006600         ORGANIZATION IS INDEXED
+006700         ACCESS MODE IS SEQUENTIAL
+006800         RECORD KEY IS OPLK-CODE
+006900         FILE STATUS IS WS-OPLKFILE-STATUS.
+007000
+007100 DATA DIVISION.
+007200 FILE SECTION.
+007300 FD  TRANFILE
+007400     LABEL RECORDS ARE STANDARD
+007500     RECORDING MODE IS F.
+007600 01  TRAN-RECORD.
+007700     COPY TRANNUMS.
+007800
+007900 FD  RESULTFILE
+008000     LABEL RECORDS ARE STANDARD
+008100     RECORDING MODE IS F.
+008200 01  RESULT-RECORD                 PIC X(080).
+008300
+008400 FD  AUDITFILE
+008500     LABEL RECORDS ARE STANDARD
+008600     RECORDING MODE IS F.
+008700 01  AUDIT-RECORD                  PIC X(100).
+008800
+008900 FD  CHKPTFILE
+009000     LABEL RECORDS ARE STANDARD
+009100     RECORDING MODE IS F.
+009200 01  CHKPT-RECORD.
+009300     05  CHKPT-LAST-REC-NO         PIC 9(09).
+009400
+009500 FD  OPLKFILE
+009600     LABEL RECORDS ARE STANDARD.
+009700 01  OPLK-RECORD.
+009800     COPY OPLKFLDS.
+009900
+010000 WORKING-STORAGE SECTION.
+010100 01  WS-CALC-RECORD.
+010200     COPY CALCNUMS.
+010300
+010400 01  WS-SWITCHES.
+010500     05  WS-RUN-MODE-SW            PIC X(01)  VALUE "I".
+010600         88  BATCH-MODE                       VALUE "B".
+010700         88  INTERACTIVE-MODE                 VALUE "I".
+010800     05  WS-TRAN-EOF-SW            PIC X(01)  VALUE "N".
+010900         88  TRAN-EOF                         VALUE "Y".
+011000     05  WS-OPLK-EOF-SW            PIC X(01)  VALUE "N".
+011100         88  OPLK-EOF                         VALUE "Y".
+011200     05  WS-VALID-SW               PIC X(01)  VALUE "N".
+011300         88  WS-OPER-VALID                    VALUE "Y".
+011350     05  WS-NUMERIC-SW             PIC X(01)  VALUE "N".
+011360         88  WS-DATA-NUMERIC                  VALUE "Y".
+011400     05  WS-CHKPT-FOUND-SW         PIC X(01)  VALUE "N".
+011500         88  CHKPT-FOUND                      VALUE "Y".
+011600
+011700 01  WS-FILE-STATUSES.
+011800     05  WS-TRANFILE-STATUS        PIC X(02)  VALUE SPACES.
+011900     05  WS-RESULTFILE-STATUS      PIC X(02)  VALUE SPACES.
+012000     05  WS-AUDITFILE-STATUS       PIC X(02)  VALUE SPACES.
+012100     05  WS-CHKPTFILE-STATUS       PIC X(02)  VALUE SPACES.
+012200     05  WS-OPLKFILE-STATUS        PIC X(02)  VALUE SPACES.
+012300
+012350 01  WS-OPLK-COUNT                 PIC 9(04)  COMP VALUE ZERO.
+012400 01  WS-OPERATOR-TABLE.
+012500     05  WS-OPLK-ENTRY OCCURS 1 TO 20 TIMES
+012550             DEPENDING ON WS-OPLK-COUNT
+012560             INDEXED BY WS-OPLK-IDX.
+012600         COPY OPLKFLDS REPLACING ==05== BY ==10==.
+012700
+012800 01  WS-COUNTERS.
+013000     05  WS-REC-COUNT              PIC 9(09)  COMP VALUE ZERO.
+013100     05  WS-RESTART-POINT          PIC 9(09)  COMP VALUE ZERO.
+013200     05  WS-CHKPT-INTERVAL         PIC 9(04)  COMP VALUE 100.
+013300     05  WS-CHKPT-QUOTIENT         PIC 9(09)  COMP VALUE ZERO.
+013400     05  WS-CHKPT-REMAINDER        PIC 9(04)  COMP VALUE ZERO.
+013450     05  WS-MOD-QUOTIENT           PIC S9(11) COMP VALUE ZERO.
+013500     05  WS-OPCOUNT-ADD            PIC 9(07)  COMP VALUE ZERO.
+013600     05  WS-OPCOUNT-SUB            PIC 9(07)  COMP VALUE ZERO.
+013700     05  WS-OPCOUNT-MUL            PIC 9(07)  COMP VALUE ZERO.
+013800     05  WS-OPCOUNT-DIV            PIC 9(07)  COMP VALUE ZERO.
+013900     05  WS-OPCOUNT-PCT            PIC 9(07)  COMP VALUE ZERO.
+014000     05  WS-OPCOUNT-POW            PIC 9(07)  COMP VALUE ZERO.
+014100     05  WS-OPCOUNT-MOD            PIC 9(07)  COMP VALUE ZERO.
+014200     05  WS-REJCOUNT-INVALID-OPER  PIC 9(07)  COMP VALUE ZERO.
+014250     05  WS-REJCOUNT-NONNUMERIC    PIC 9(07)  COMP VALUE ZERO.
+014300     05  WS-REJCOUNT-DIV-ZERO      PIC 9(07)  COMP VALUE ZERO.
+014400     05  WS-REJCOUNT-OVERFLOW      PIC 9(07)  COMP VALUE ZERO.
+014450     05  WS-REJCOUNT-NOT-IMPL      PIC 9(07)  COMP VALUE ZERO.
+014500
+014600 01  WS-RESUL-DISPLAY              PIC -,---,---,--9.99.
+014700
+014800 01  WS-AUDIT-TIMESTAMP.
+014900     05  WS-AUDIT-DATE             PIC 9(08).
+015000     05  WS-AUDIT-TIME             PIC 9(08).
+015100
+015200 01  WS-TERM-USER                  PIC X(08)  VALUE SPACES.
+015300
+015400 01  WS-RESULT-LINE.
+015500     05  WS-RL-NUM1                PIC -,---,---,--9.99.
+015600     05  FILLER                    PIC X(01)  VALUE SPACE.
+015700     05  WS-RL-OPER                PIC X(01).
+015800     05  FILLER                    PIC X(01)  VALUE SPACE.
+015900     05  WS-RL-NUM2                PIC -,---,---,--9.99.
+016000     05  FILLER                    PIC X(03)  VALUE " = ".
+016100     05  WS-RL-RESUL               PIC -,---,---,--9.99.
+016200     05  FILLER                    PIC X(01)  VALUE SPACE.
+016300     05  WS-RL-RC                  PIC 9(02).
+016400
+016500 01  WS-AUDIT-LINE.
+016600     05  WS-AL-DATE                PIC 9(08).
+016700     05  FILLER                    PIC X(01)  VALUE SPACE.
+016800     05  WS-AL-TIME                PIC 9(08).
+016900     05  FILLER                    PIC X(01)  VALUE SPACE.
+017000     05  WS-AL-USER                PIC X(08).
+017100     05  FILLER                    PIC X(01)  VALUE SPACE.
+017200     05  WS-AL-NUM1                PIC -,---,---,--9.99.
+017300     05  FILLER                    PIC X(01)  VALUE SPACE.
+017400     05  WS-AL-OPER                PIC X(01).
+017500     05  FILLER                    PIC X(01)  VALUE SPACE.
+017600     05  WS-AL-NUM2                PIC -,---,---,--9.99.
+017700     05  FILLER                    PIC X(01)  VALUE SPACE.
+017800     05  WS-AL-RESUL               PIC -,---,---,--9.99.
+017900     05  FILLER                    PIC X(01)  VALUE SPACE.
+018000     05  WS-AL-RC                  PIC 9(02).
+018100
+018200 PROCEDURE DIVISION.
+018300 0000-MAINLINE.
+018400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+018500     PERFORM 2000-PROCESS THRU 2000-EXIT.
+018600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+018700     STOP RUN.
+018800
+018900******************************************************************
+019000* 1000-INITIALIZE - LOAD THE OPERATOR TABLE, DECIDE WHETHER THIS
+019100* IS A BATCH OR AN INTERACTIVE RUN, OPEN THE AUDIT FILE AND PICK
+019200* UP ANY CHECKPOINT LEFT BY A PRIOR, INCOMPLETE BATCH RUN.
+019300******************************************************************
+019400 1000-INITIALIZE.
+019500     PERFORM 1200-LOAD-OPERATOR-TABLE THRU 1200-EXIT.
+019600     PERFORM 1100-OPEN-TRANFILE THRU 1100-EXIT.
+019700     PERFORM 1300-OPEN-AUDIT-FILE THRU 1300-EXIT.
+019800     IF BATCH-MODE
+019900         PERFORM 1400-CHECK-RESTART THRU 1400-EXIT
+019950         PERFORM 1150-OPEN-RESULTFILE THRU 1150-EXIT
+020100     END-IF.
+020200     ACCEPT WS-TERM-USER FROM ENVIRONMENT "USER"
+020300         ON EXCEPTION
+020400             MOVE "UNKNOWN" TO WS-TERM-USER
+020500     END-ACCEPT.
+020600 1000-EXIT.
+020700     EXIT.
+020800
+020900 1100-OPEN-TRANFILE.
+021000     OPEN INPUT TRANFILE.
+021100     IF WS-TRANFILE-STATUS = "00"
+021200         SET BATCH-MODE TO TRUE
+021300     ELSE
+021400         SET INTERACTIVE-MODE TO TRUE
+021500     END-IF.
+021600 1100-EXIT.
+021700     EXIT.
+021800
+021810******************************************************************
+021820* 1150-OPEN-RESULTFILE - OPEN RESULTFILE FOR THE BATCH RUN AND
+021830* CHECK THE STATUS, THE SAME AS EVERY OTHER FILE THIS PROGRAM
+021840* OPENS. A FAILED ALLOCATION HERE (E.G. A JCL DD PROBLEM) MUST
+021850* NOT BE ALLOWED TO SURFACE AS AN UNEXPLAINED ABEND ON THE FIRST
+021860* WRITE. ON A RESTART (WS-RESTART-POINT > 0) THE RECORDS WRITTEN
+021865* BEFORE THE PRIOR RUN ABENDED ARE STILL IN RESULTFILE AND MUST
+021870* NOT BE LOST, SO THE FILE IS REOPENED EXTEND INSTEAD OF OUTPUT.
+021875******************************************************************
+021880 1150-OPEN-RESULTFILE.
+021881     IF WS-RESTART-POINT > 0
+021882         OPEN EXTEND RESULTFILE
+021883     ELSE
+021884         OPEN OUTPUT RESULTFILE
+021885     END-IF.
+021900     IF WS-RESULTFILE-STATUS NOT = "00"
+021910         DISPLAY "RESULTFILE OPEN FAILED - STATUS "
+021920                 WS-RESULTFILE-STATUS
+021930         CLOSE TRANFILE
+021940         CLOSE AUDITFILE
+021950         MOVE 16 TO RETURN-CODE
+021960         STOP RUN
+021970     END-IF.
+021980 1150-EXIT.
+021990     EXIT.
+022000
+022010******************************************************************
+022020* 1200-LOAD-OPERATOR-TABLE - READ THE OPERATOR LOOKUP FILE INTO
+022030* WS-OPERATOR-TABLE SO 2300-VALIDATE-OPERATOR CAN SEARCH IT
+022040* INSTEAD OF TESTING A HARDCODED LIST OF LITERALS. IF THE FILE
+022045* WILL NOT OPEN, ABORT INSTEAD OF SILENTLY PROCEEDING WITH AN
+022046* EMPTY TABLE, WHICH WOULD REJECT EVERY OPERATOR, VALID OR NOT,
+022047* FOR THE WHOLE RUN WITH NO INDICATION OF THE REAL CAUSE.
+022050******************************************************************
+022400 1200-LOAD-OPERATOR-TABLE.
+022500     OPEN INPUT OPLKFILE.
+022510     IF WS-OPLKFILE-STATUS NOT = "00"
+022520         DISPLAY "OPLKFILE OPEN FAILED - STATUS "
+022530                 WS-OPLKFILE-STATUS
+022540         MOVE 16 TO RETURN-CODE
+022550         STOP RUN
+022560     END-IF.
+022700     PERFORM 1210-LOAD-ONE-OPERATOR THRU 1210-EXIT
+022800         UNTIL OPLK-EOF.
+022900     CLOSE OPLKFILE.
+023100 1200-EXIT.
+023200     EXIT.
+023300
+023400 1210-LOAD-ONE-OPERATOR.
+023500     READ OPLKFILE
+023600         AT END
+023700             SET OPLK-EOF TO TRUE
+023800         NOT AT END
+023810             IF WS-OPLK-COUNT < 20
+023900                 ADD 1 TO WS-OPLK-COUNT
+024000                 MOVE CORRESPONDING OPLK-RECORD
+024100                     TO WS-OPLK-ENTRY (WS-OPLK-COUNT)
+024110             ELSE
+024120                 DISPLAY "OPLKFILE HAS MORE THAN 20 ENTRIES - "
+024130                         "EXTRA ENTRIES IGNORED"
+024140                 SET OPLK-EOF TO TRUE
+024150             END-IF
+024200     END-READ.
+024300 1210-EXIT.
+024400     EXIT.
+024500
+024600 1300-OPEN-AUDIT-FILE.
+024700     OPEN EXTEND AUDITFILE.
+024800     IF WS-AUDITFILE-STATUS NOT = "00"
+024900         OPEN OUTPUT AUDITFILE
+024910         IF WS-AUDITFILE-STATUS NOT = "00"
+024920             DISPLAY "AUDITFILE OPEN FAILED - STATUS "
+024930                     WS-AUDITFILE-STATUS
+024940             CLOSE TRANFILE
+024950             MOVE 16 TO RETURN-CODE
+024960             STOP RUN
+024970         END-IF
+025000     END-IF.
+025100 1300-EXIT.
+025200     EXIT.
+025300
+025400******************************************************************
+025500* 1400-CHECK-RESTART - IF A CHECKPOINT FILE WAS LEFT BEHIND BY A
+025600* PRIOR RUN THAT DID NOT FINISH, PICK UP THE LAST RECORD NUMBER
+025700* PROCESSED SO THE BATCH LOOP CAN FAST-FORWARD PAST IT. TELL THE
+025750* OPERATOR A CHECKPOINT WAS FOUND AND WHERE IT RESUMES FROM, SO A
+025760* RESTARTED RUN DOES NOT LOOK IDENTICAL TO A FRESH ONE ON SYSOUT.
+025800******************************************************************
+025900 1400-CHECK-RESTART.
+026000     OPEN INPUT CHKPTFILE.
+026100     IF WS-CHKPTFILE-STATUS = "00"
+026200         READ CHKPTFILE
+026300             AT END
+026400                 MOVE ZERO TO WS-RESTART-POINT
+026500             NOT AT END
+026600                 MOVE CHKPT-LAST-REC-NO TO WS-RESTART-POINT
+026650                 SET CHKPT-FOUND TO TRUE
+026700         END-READ
+026800         CLOSE CHKPTFILE
+026900     END-IF.
+026950     IF CHKPT-FOUND
+026960         DISPLAY "RESTARTING AT RECORD " WS-RESTART-POINT
+026970     END-IF.
+027000 1400-EXIT.
+027100     EXIT.
+027200
+027300******************************************************************
+027400* 2000-PROCESS - DISPATCH TO THE BATCH LOOP OR TO A SINGLE
+027500* INTERACTIVE CALCULATION, DEPENDING ON WHETHER TRANFILE WAS
+027600* PRESENT AND OPENED SUCCESSFULLY.
+027700******************************************************************
+027800 2000-PROCESS.
+027900     IF BATCH-MODE
+028000         PERFORM 2100-BATCH-LOOP THRU 2100-EXIT
+028100     ELSE
+028200         PERFORM 2200-INTERACTIVE-RUN THRU 2200-EXIT
+028300     END-IF.
+028400 2000-EXIT.
+028500     EXIT.
+028600
+028700 2100-BATCH-LOOP.
+028800     PERFORM 2110-READ-TRAN THRU 2110-EXIT.
+028900     PERFORM 2120-PROCESS-ONE-TRAN THRU 2120-EXIT
+029000         UNTIL TRAN-EOF.
+029100     CLOSE TRANFILE.
+029200     CLOSE RESULTFILE.
+029300 2100-EXIT.
+029400     EXIT.
+029500
+029600 2110-READ-TRAN.
+029700     READ TRANFILE
+029800         AT END
+029900             SET TRAN-EOF TO TRUE
+030000         NOT AT END
+030100             ADD 1 TO WS-REC-COUNT
+031000             MOVE CORRESPONDING TRAN-RECORD TO WS-CALC-RECORD
+031100     END-READ.
+031110     IF WS-TRANFILE-STATUS NOT = "00"
+031115         AND WS-TRANFILE-STATUS NOT = "10"
+031120         DISPLAY "TRANFILE READ FAILED - STATUS "
+031130                 WS-TRANFILE-STATUS
+031140         CLOSE TRANFILE
+031150         CLOSE RESULTFILE
+031160         CLOSE AUDITFILE
+031170         MOVE 16 TO RETURN-CODE
+031180         STOP RUN
+031190     END-IF.
+031200 2110-EXIT.
+031300     EXIT.
+031400
+031500******************************************************************
+031600* 2120-PROCESS-ONE-TRAN - VALIDATE, COMPUTE, WRITE THE RESULT AND
+031700* AUDIT RECORDS FOR ONE TRANSACTION, DROP A CHECKPOINT EVERY
+031800* WS-CHKPT-INTERVAL RECORDS, AND MOVE ON TO THE NEXT RECORD.
+031900* RECORDS AT OR BEFORE WS-RESTART-POINT WERE ALREADY PROCESSED
+032000* ON A PRIOR RUN, SO THEY ARE SKIPPED ON A RESTART.
+032100******************************************************************
+032200 2120-PROCESS-ONE-TRAN.
+032300     IF WS-REC-COUNT > WS-RESTART-POINT
+032400         MOVE ZERO TO CALC-RETURN-CODE OF WS-CALC-RECORD
+032410         MOVE ZERO TO CALC-RESUL OF WS-CALC-RECORD
+032420         MOVE "N" TO WS-NUMERIC-SW
+032500         PERFORM 2300-VALIDATE-OPERATOR THRU 2300-EXIT
+032600         IF WS-OPER-VALID
+032650             PERFORM 2350-VALIDATE-NUMERIC-DATA THRU 2350-EXIT
+032670             IF WS-DATA-NUMERIC
+032690                 PERFORM 2400-COMPUTE-RESULT THRU 2400-EXIT
+032710             END-IF
+032720         END-IF
+032800         PERFORM 2500-WRITE-RESULT THRU 2500-EXIT
+032900         PERFORM 2600-WRITE-AUDIT THRU 2600-EXIT
+033000         DIVIDE WS-REC-COUNT BY WS-CHKPT-INTERVAL
+033100             GIVING WS-CHKPT-QUOTIENT
+033200             REMAINDER WS-CHKPT-REMAINDER
+033300         IF WS-CHKPT-REMAINDER = 0
+033400             PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+033500         END-IF
+033600     END-IF.
+033700     PERFORM 2110-READ-TRAN THRU 2110-EXIT.
+033800 2120-EXIT.
+033900     EXIT.
+034000
+034100******************************************************************
+034200* 2200-INTERACTIVE-RUN - THE ORIGINAL ONE-CALCULATION-AT-A-TIME
+034300* CONSOLE DIALOG, NOW DRIVEN OFF WS-CALC-RECORD AND THE SAME
+034400* VALIDATION/COMPUTE/AUDIT PARAGRAPHS THE BATCH LOOP USES.
+034500******************************************************************
+034600 2200-INTERACTIVE-RUN.
+034700     DISPLAY "INFORME O PRIMEIRO NUMERO: ".
+034800     ACCEPT CALC-NUM1 OF WS-CALC-RECORD.
+034900
+035000     DISPLAY "INFORME OPERACAO (+,-,*,/,%,^,M): ".
+035100     ACCEPT CALC-OPER OF WS-CALC-RECORD.
+035200
+035300     MOVE ZERO TO CALC-RETURN-CODE OF WS-CALC-RECORD.
+035310     MOVE ZERO TO CALC-RESUL OF WS-CALC-RECORD.
+035320     MOVE ZERO TO CALC-NUM2 OF WS-CALC-RECORD.
+035330     MOVE "N" TO WS-NUMERIC-SW.
+035400     PERFORM 2300-VALIDATE-OPERATOR THRU 2300-EXIT.
+035500
+035600     IF WS-OPER-VALID
+035700         DISPLAY "INFORME O SEGUNDO NUMERO: "
+035800         ACCEPT CALC-NUM2 OF WS-CALC-RECORD
+035850         PERFORM 2350-VALIDATE-NUMERIC-DATA THRU 2350-EXIT
+035900         IF WS-DATA-NUMERIC
+036000             PERFORM 2400-COMPUTE-RESULT THRU 2400-EXIT
+036100             PERFORM 2800-DISPLAY-RESULT THRU 2800-EXIT
+036200         END-IF
+036300     END-IF.
+036400
+036500     PERFORM 2600-WRITE-AUDIT THRU 2600-EXIT.
+036600 2200-EXIT.
+036700     EXIT.
+036800
+036900******************************************************************
+037000* 2300-VALIDATE-OPERATOR - SEARCH THE TABLE LOADED FROM OPLKFILE
+037100* FOR CALC-OPER. THE CODE MUST BE PRESENT AND ACTIVE TO PASS;
+037200* THIS REPLACES THE OLD HARDCODED EVALUATE OF LITERAL OPERATORS.
+037300******************************************************************
+037400 2300-VALIDATE-OPERATOR.
+037500     MOVE "N" TO WS-VALID-SW.
+037600     SET WS-OPLK-IDX TO 1.
+037700     SEARCH WS-OPLK-ENTRY
+037800         AT END
+037900             MOVE "N" TO WS-VALID-SW
+038000         WHEN OPLK-CODE OF WS-OPLK-ENTRY (WS-OPLK-IDX)
+038010             = CALC-OPER OF WS-CALC-RECORD
+038100             IF OPLK-ACTIVE OF WS-OPLK-ENTRY (WS-OPLK-IDX)
+038200                 MOVE "Y" TO WS-VALID-SW
+038300             ELSE
+038400                 MOVE "N" TO WS-VALID-SW
+038500             END-IF
+038600     END-SEARCH.
+038700     IF NOT WS-OPER-VALID
+038800         ADD 1 TO WS-REJCOUNT-INVALID-OPER
+038900         SET CALC-RC-INVALID-OPERATOR OF WS-CALC-RECORD TO TRUE
+038950         IF INTERACTIVE-MODE
+039000             DISPLAY "OPERADOR INVALIDO"
+039050         END-IF
+039100     END-IF.
+039200 2300-EXIT.
+039300     EXIT.
+039400
+039410******************************************************************
+039420* 2350-VALIDATE-NUMERIC-DATA - A VALID OPERATOR CODE IS NOT ENOUGH;
+039430* THE TWO OPERANDS THEMSELVES HAVE TO BE NUMERIC BEFORE THEY ARE
+039440* HANDED TO 2400-COMPUTE-RESULT. A BLANK OR ALPHA OPERAND ON A
+039450* BATCH EXTRACT RECORD - OR A BAD CONSOLE ENTRY INTERACTIVELY -
+039460* IS COUNTED AND FLAGGED THE SAME WAY AN INVALID OPERATOR IS,
+039470* INSTEAD OF BEING HANDED TO COMPUTE/DIVIDE AS DISPLAY DATA.
+039480******************************************************************
+039490 2350-VALIDATE-NUMERIC-DATA.
+039500     MOVE "Y" TO WS-NUMERIC-SW.
+039510     IF CALC-NUM1 OF WS-CALC-RECORD IS NOT NUMERIC
+039520         OR CALC-NUM2 OF WS-CALC-RECORD IS NOT NUMERIC
+039530         MOVE "N" TO WS-NUMERIC-SW
+039540         ADD 1 TO WS-REJCOUNT-NONNUMERIC
+039550         SET CALC-RC-NONNUMERIC-DATA OF WS-CALC-RECORD TO TRUE
+039555         IF INTERACTIVE-MODE
+039560             DISPLAY "DADOS NAO NUMERICOS"
+039565         END-IF
+039570     END-IF.
+039580 2350-EXIT.
+039590     EXIT.
+039600
+039610******************************************************************
+039620* 2400-COMPUTE-RESULT - THE SEVEN SUPPORTED OPERATIONS. EACH ARM
+039700* CHECKS FOR SIZE ERROR SO AN OVERFLOW SETS CALC-RC-OVERFLOW
+039800* INSTEAD OF SILENTLY TRUNCATING THE WAY THE OLD PIC ZZZ DID.
+039900* DIVISION AND MODULUS ARE CHECKED FOR A ZERO DIVISOR FIRST SO A
+040000* DIVIDE BY ZERO IS REPORTED AS CALC-RC-DIVIDE-BY-ZERO, NOT AS A
+040100* SIZE ERROR.
+040200******************************************************************
+040300 2400-COMPUTE-RESULT.
+040400     EVALUATE CALC-OPER OF WS-CALC-RECORD
+040500         WHEN "+"
+040600             ADD 1 TO WS-OPCOUNT-ADD
+040700             COMPUTE CALC-RESUL OF WS-CALC-RECORD
+040800                 = CALC-NUM1 OF WS-CALC-RECORD
+040900                 + CALC-NUM2 OF WS-CALC-RECORD
+041000                 ON SIZE ERROR
+041100                     PERFORM 2410-SET-OVERFLOW THRU 2410-EXIT
+041200             END-COMPUTE
+041300         WHEN "-"
+041400             ADD 1 TO WS-OPCOUNT-SUB
+041500             COMPUTE CALC-RESUL OF WS-CALC-RECORD
+041600                 = CALC-NUM1 OF WS-CALC-RECORD
+041700                 - CALC-NUM2 OF WS-CALC-RECORD
+041800                 ON SIZE ERROR
+041900                     PERFORM 2410-SET-OVERFLOW THRU 2410-EXIT
+042000             END-COMPUTE
+042100         WHEN "*"
+042200             ADD 1 TO WS-OPCOUNT-MUL
+042300             COMPUTE CALC-RESUL OF WS-CALC-RECORD
+042400                 = CALC-NUM1 OF WS-CALC-RECORD
+042500                 * CALC-NUM2 OF WS-CALC-RECORD
+042600                 ON SIZE ERROR
+042700                     PERFORM 2410-SET-OVERFLOW THRU 2410-EXIT
+042800             END-COMPUTE
+042900         WHEN "/"
+043000             ADD 1 TO WS-OPCOUNT-DIV
+043100             IF CALC-NUM2 OF WS-CALC-RECORD = 0
+043200                 PERFORM 2420-SET-DIVIDE-BY-ZERO THRU 2420-EXIT
+043300             ELSE
+043400                 COMPUTE CALC-RESUL OF WS-CALC-RECORD
+043500                     = CALC-NUM1 OF WS-CALC-RECORD
+043600                     / CALC-NUM2 OF WS-CALC-RECORD
+043700                     ON SIZE ERROR
+043800                         PERFORM 2410-SET-OVERFLOW THRU 2410-EXIT
+043900                 END-COMPUTE
+044000             END-IF
+044100         WHEN "%"
+044200             ADD 1 TO WS-OPCOUNT-PCT
+044300             COMPUTE CALC-RESUL OF WS-CALC-RECORD
+044400                 = (CALC-NUM1 OF WS-CALC-RECORD
+044500                 * CALC-NUM2 OF WS-CALC-RECORD) / 100
+044600                 ON SIZE ERROR
+044700                     PERFORM 2410-SET-OVERFLOW THRU 2410-EXIT
+044800             END-COMPUTE
+044900         WHEN "^"
+045000             ADD 1 TO WS-OPCOUNT-POW
+045100             COMPUTE CALC-RESUL OF WS-CALC-RECORD
+045200                 = CALC-NUM1 OF WS-CALC-RECORD
+045300                 ** CALC-NUM2 OF WS-CALC-RECORD
+045400                 ON SIZE ERROR
+045500                     PERFORM 2410-SET-OVERFLOW THRU 2410-EXIT
+045600             END-COMPUTE
+045700         WHEN "M"
+045800             ADD 1 TO WS-OPCOUNT-MOD
+045900             IF CALC-NUM2 OF WS-CALC-RECORD = 0
+046000                 PERFORM 2420-SET-DIVIDE-BY-ZERO THRU 2420-EXIT
+046100             ELSE
+046200                 DIVIDE CALC-NUM1 OF WS-CALC-RECORD
+046300                     BY CALC-NUM2 OF WS-CALC-RECORD
+046400                     GIVING WS-MOD-QUOTIENT
+046500                     REMAINDER CALC-RESUL OF WS-CALC-RECORD
+046600                     ON SIZE ERROR
+046700                         PERFORM 2410-SET-OVERFLOW THRU 2410-EXIT
+046800                 END-DIVIDE
+046900             END-IF
+046950         WHEN OTHER
+046960             PERFORM 2430-SET-NOT-IMPLEMENTED THRU 2430-EXIT
+047000     END-EVALUATE.
+047100 2400-EXIT.
+047200     EXIT.
+047300
+047400 2410-SET-OVERFLOW.
+047500     ADD 1 TO WS-REJCOUNT-OVERFLOW.
+047600     SET CALC-RC-OVERFLOW OF WS-CALC-RECORD TO TRUE.
+047700     MOVE ZERO TO CALC-RESUL OF WS-CALC-RECORD.
+047800 2410-EXIT.
+047900     EXIT.
+048000
+048100 2420-SET-DIVIDE-BY-ZERO.
+048200     ADD 1 TO WS-REJCOUNT-DIV-ZERO.
+048300     SET CALC-RC-DIVIDE-BY-ZERO OF WS-CALC-RECORD TO TRUE.
+048400     MOVE ZERO TO CALC-RESUL OF WS-CALC-RECORD.
+048450     IF INTERACTIVE-MODE
+048460         DISPLAY "INFORME NUMERO MAIOR QUE 0"
+048470     END-IF.
+048600 2420-EXIT.
+048700     EXIT.
+048800
+048810******************************************************************
+048820* 2430-SET-NOT-IMPLEMENTED - AN OPLKFILE CODE PASSED VALIDATION
+048830* (2300-VALIDATE-OPERATOR FOUND IT ACTIVE) BUT HAS NO MATCHING
+048840* WHEN ARM ABOVE - OPERATIONS STAFF ADDED A NEW CODE TO THE
+048850* LOOKUP FILE THAT THE PROGRAM HAS NOT BEEN TAUGHT TO COMPUTE YET.
+048860* WITHOUT THIS, THE RECORD WOULD FALL THROUGH WITH THE SUCCESS
+048870* RETURN CODE AND A ZERO RESULT STILL SET FROM INITIALIZATION,
+048880* INDISTINGUISHABLE FROM A REAL ANSWER OF ZERO.
+048890******************************************************************
+048900 2430-SET-NOT-IMPLEMENTED.
+048910     ADD 1 TO WS-REJCOUNT-NOT-IMPL.
+048920     SET CALC-RC-OPER-NOT-IMPLEMENTED OF WS-CALC-RECORD TO TRUE.
+048930     MOVE ZERO TO CALC-RESUL OF WS-CALC-RECORD.
+048940     IF INTERACTIVE-MODE
+048950         DISPLAY "OPERADOR NAO IMPLEMENTADO"
+048960     END-IF.
+048970 2430-EXIT.
+048980     EXIT.
+048990
+048995 2500-WRITE-RESULT.
+049000     IF WS-DATA-NUMERIC
+049010         MOVE CALC-NUM1 OF WS-CALC-RECORD  TO WS-RL-NUM1
+049020         MOVE CALC-NUM2 OF WS-CALC-RECORD  TO WS-RL-NUM2
+049030     ELSE
+049040         MOVE ZERO TO WS-RL-NUM1
+049050         MOVE ZERO TO WS-RL-NUM2
+049060     END-IF.
+049100     MOVE CALC-OPER OF WS-CALC-RECORD  TO WS-RL-OPER.
+049300     MOVE CALC-RESUL OF WS-CALC-RECORD TO WS-RL-RESUL.
+049400     MOVE CALC-RETURN-CODE OF WS-CALC-RECORD TO WS-RL-RC.
+049500     MOVE WS-RESULT-LINE TO RESULT-RECORD.
+049600     WRITE RESULT-RECORD.
+049700 2500-EXIT.
+049800     EXIT.
+049900
+050000******************************************************************
+050100* 2600-WRITE-AUDIT - APPEND ONE LINE TO AUDITFILE FOR EVERY
+050200* ACCEPTED TRANSACTION, BATCH OR INTERACTIVE, SO A RESULT CAN BE
+050300* TRACED BACK TO WHAT WAS KEYED OR FED IN, WHEN, AND BY WHOM.
+050400******************************************************************
+050500 2600-WRITE-AUDIT.
+050600     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+050700     ACCEPT WS-AUDIT-TIME FROM TIME.
+050800     MOVE WS-AUDIT-DATE TO WS-AL-DATE.
+050900     MOVE WS-AUDIT-TIME TO WS-AL-TIME.
+051000     MOVE WS-TERM-USER TO WS-AL-USER.
+051100     IF WS-DATA-NUMERIC
+051110         MOVE CALC-NUM1 OF WS-CALC-RECORD  TO WS-AL-NUM1
+051120         MOVE CALC-NUM2 OF WS-CALC-RECORD  TO WS-AL-NUM2
+051130     ELSE
+051140         MOVE ZERO TO WS-AL-NUM1
+051150         MOVE ZERO TO WS-AL-NUM2
+051160     END-IF.
+051200     MOVE CALC-OPER OF WS-CALC-RECORD  TO WS-AL-OPER.
+051300     MOVE CALC-RESUL OF WS-CALC-RECORD TO WS-AL-RESUL.
+051500     MOVE CALC-RETURN-CODE OF WS-CALC-RECORD TO WS-AL-RC.
+051600     MOVE WS-AUDIT-LINE TO AUDIT-RECORD.
+051700     WRITE AUDIT-RECORD.
+051800 2600-EXIT.
+051900     EXIT.
+052000
+052100******************************************************************
+052200* 2700-WRITE-CHECKPOINT - OVERWRITE CHKPTFILE WITH THE NUMBER OF
+052300* THE LAST TRANSACTION RECORD PROCESSED SO FAR. RUN EVERY
+052400* WS-CHKPT-INTERVAL RECORDS; AN OPERATOR RESTARTING THE JOB AFTER
+052500* AN ABEND PICKS UP AT WS-RESTART-POINT + 1 INSTEAD OF RECORD 1.
+052550* THE OPEN AND THE WRITE ARE BOTH STATUS-CHECKED, THE SAME AS
+052560* EVERY OTHER FILE THIS PROGRAM TOUCHES - A CHECKPOINT THAT
+052570* SILENTLY FAILS TO WRITE IS WORSE THAN NO CHECKPOINT AT ALL,
+052580* SINCE THE OPERATOR WOULD TRUST A RESTART POINT THAT WAS NEVER
+052590* ACTUALLY SAVED.
+052600******************************************************************
+052700 2700-WRITE-CHECKPOINT.
+052710     OPEN OUTPUT CHKPTFILE.
+052720     IF WS-CHKPTFILE-STATUS NOT = "00"
+052730         DISPLAY "CHKPTFILE OPEN FAILED - STATUS "
+052740                 WS-CHKPTFILE-STATUS
+052750         CLOSE TRANFILE
+052760         CLOSE RESULTFILE
+052770         CLOSE AUDITFILE
+052780         MOVE 16 TO RETURN-CODE
+052790         STOP RUN
+052800     END-IF.
+052810     MOVE WS-REC-COUNT TO CHKPT-LAST-REC-NO.
+052820     WRITE CHKPT-RECORD.
+052830     IF WS-CHKPTFILE-STATUS NOT = "00"
+052840         DISPLAY "CHKPTFILE WRITE FAILED - STATUS "
+052850                 WS-CHKPTFILE-STATUS
+052860         CLOSE CHKPTFILE
+052870         CLOSE TRANFILE
+052880         CLOSE RESULTFILE
+052890         CLOSE AUDITFILE
+052900         MOVE 16 TO RETURN-CODE
+052910         STOP RUN
+052920     END-IF.
+052930     CLOSE CHKPTFILE.
+053200 2700-EXIT.
+053300     EXIT.
+053400
+053500 2800-DISPLAY-RESULT.
+053600     MOVE CALC-RESUL OF WS-CALC-RECORD TO WS-RESUL-DISPLAY.
+053700     DISPLAY "RESULTADO..." WS-RESUL-DISPLAY.
+053800 2800-EXIT.
+053900     EXIT.
+054000
+054100******************************************************************
+054200* 9000-TERMINATE - PRINT THE CONTROL REPORT FOR A BATCH RUN, CLOSE
+054250* WHATEVER IS STILL OPEN, AND SET THE JOB RETURN CODE FOR THE JCL
+054300* STEP. THE CONTROL REPORT EXISTS TO RECONCILE A BATCH WINDOW,
+054350* SO IT DOES NOT PRINT AFTER A SINGLE INTERACTIVE CALCULATION.
+054400******************************************************************
+054500 9000-TERMINATE.
+054650     IF BATCH-MODE
+054660         PERFORM 9100-PRINT-CONTROL-REPORT THRU 9100-EXIT
+054680         PERFORM 9200-RESET-CHECKPOINT THRU 9200-EXIT
+054690     END-IF.
+054700     CLOSE AUDITFILE.
+054800     PERFORM 9300-SET-JOB-RETURN-CODE THRU 9300-EXIT.
+054900 9000-EXIT.
+055000     EXIT.
+055100
+055200 9100-PRINT-CONTROL-REPORT.
+055300     DISPLAY "============================================".
+055400     DISPLAY "PROGRAMACONTAS - CONTROL REPORT".
+055500     DISPLAY "============================================".
+055600     DISPLAY "ADDITIONS......: " WS-OPCOUNT-ADD.
+055700     DISPLAY "SUBTRACTIONS...: " WS-OPCOUNT-SUB.
+055800     DISPLAY "MULTIPLICATIONS: " WS-OPCOUNT-MUL.
+055900     DISPLAY "DIVISIONS......: " WS-OPCOUNT-DIV.
+056000     DISPLAY "PERCENTAGES....: " WS-OPCOUNT-PCT.
+056100     DISPLAY "POWERS.........: " WS-OPCOUNT-POW.
+056200     DISPLAY "MODULUS........: " WS-OPCOUNT-MOD.
+056300     DISPLAY "--------------------------------------------".
+056400     DISPLAY "INVALID OPERATOR REJECTS....: "
+056500             WS-REJCOUNT-INVALID-OPER.
+056600     DISPLAY "DIVIDE BY ZERO REJECTS......: "
+056700             WS-REJCOUNT-DIV-ZERO.
+056800     DISPLAY "OVERFLOW REJECTS............: "
+056900             WS-REJCOUNT-OVERFLOW.
+056950     DISPLAY "NON-NUMERIC DATA REJECTS....: "
+056960             WS-REJCOUNT-NONNUMERIC.
+056970     DISPLAY "NOT IMPLEMENTED REJECTS.....: "
+056980             WS-REJCOUNT-NOT-IMPL.
+057000     DISPLAY "============================================".
+057100 9100-EXIT.
+057200     EXIT.
+057300
+057310******************************************************************
+057320* 9200-RESET-CHECKPOINT - A BATCH RUN THAT REACHES END-OF-FILE
+057330* NORMALLY (AS OPPOSED TO ABENDING PARTWAY THROUGH) HAS NO
+057340* RESTART POINT TO LEAVE BEHIND. TRUNCATE CHKPTFILE TO ZERO
+057350* RECORDS SO THE NEXT RUN, WHICH WILL BE AGAINST A NEW TRANFILE,
+057360* DOES NOT MISTAKE THIS RUN'S CHECKPOINT FOR ITS OWN AND SKIP
+057370* RECORDS THAT WERE NEVER ACTUALLY PROCESSED.
+057380******************************************************************
+057390 9200-RESET-CHECKPOINT.
+057391     OPEN OUTPUT CHKPTFILE.
+057392     IF WS-CHKPTFILE-STATUS NOT = "00"
+057393         DISPLAY "CHKPTFILE OPEN FAILED - STATUS "
+057394                 WS-CHKPTFILE-STATUS
+057395         CLOSE AUDITFILE
+057396         MOVE 16 TO RETURN-CODE
+057397         STOP RUN
+057398     END-IF.
+057420     CLOSE CHKPTFILE.
+057440 9200-EXIT.
+057460     EXIT.
+057480
+057490******************************************************************
+057500* 9300-SET-JOB-RETURN-CODE - A NON-ZERO RETURN-CODE FLAGS A
+057600* BATCH RUN THAT CONTAINED REJECTED RECORDS SO A LATER JCL STEP
+057700* CAN TEST COND= AND SKIP DOWNSTREAM PROCESSING OF BAD OUTPUT.
+057800******************************************************************
+057900 9300-SET-JOB-RETURN-CODE.
+058000     IF WS-REJCOUNT-INVALID-OPER > 0
+058100         OR WS-REJCOUNT-DIV-ZERO > 0
+058200         OR WS-REJCOUNT-OVERFLOW > 0
+058250         OR WS-REJCOUNT-NONNUMERIC > 0
+058260         OR WS-REJCOUNT-NOT-IMPL > 0
+058300         MOVE 4 TO RETURN-CODE
+058400     ELSE
+058500         MOVE 0 TO RETURN-CODE
+058600     END-IF.
+058700 9300-EXIT.
+058800     EXIT.
+058900
+059000 END PROGRAM PROGRAMACONTAS.
